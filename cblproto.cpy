@@ -0,0 +1,5 @@
+      * Stub for the Visual COBOL-supplied CBL_ routine prototype
+      * copybook. GnuCOBOL resolves CALL 'CBL_...' by literal name and
+      * does not require the prototype, so there is nothing to copy in
+      * here; the COPY statement is kept so the source still builds
+      * unmodified under Visual COBOL.
