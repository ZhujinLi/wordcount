@@ -9,14 +9,321 @@
        input-output section.
        file-control.
        select text-file assign to entry-data-name-text
+       organization is line sequential
+       file status is text-file-status.
+
+       select summary-file assign to 'wcsummry.rpt'
+       organization is line sequential.
+
+       select control-file assign to control-file-name
+       organization is line sequential
+       file status is control-status.
+
+       select word-src-file assign to 'wcwords.tmp'
+       organization is line sequential.
+
+       select word-sorted-file assign to 'wcwords.srt'
        organization is line sequential.
 
+       select report-file assign to 'wordcount.rpt'
+       organization is line sequential.
+
+       select sort-work-file assign to 'wcwords.srw'.
+
+       select detail-file assign to 'bydoc.rpt'
+       organization is line sequential
+       file status is detail-file-status.
+
+       select stop-word-file assign to stop-word-file-name
+       organization is line sequential
+       file status is stop-word-status.
+
+       select checkpoint-file assign to 'wordcnt.ckp'
+       organization is line sequential
+       file status is checkpoint-status.
+
+       select lastrun-file assign to 'wclastrn.dat'
+       organization is line sequential
+       file status is lastrun-status.
+
+      * Per-file word cache carried forward from the last clean run
+      * (read), and this run's own per-file breakdown as it is
+      * produced (written) - promoted over the read copy on a clean
+      * finish. Kept as two files because this run both reads the old
+      * cache and builds the new one at the same time.
+       select file-cache-in assign to 'wcfiles.dat'
+       organization is line sequential
+       file status is file-cache-in-status.
+
+       select file-cache-out assign to 'wcfiles.new'
+       organization is line sequential
+       file status is file-cache-out-status.
+
+      * Scratch files used to truncate bydoc.rpt/wcfiles.new back to
+      * their checkpointed line count before a resumed run reopens
+      * them in extend mode, so files already written to them before
+      * the crash are not duplicated when their directory is rewalked.
+       select detail-trunc-file assign to 'bydoc.tmp'
+       organization is line sequential
+       file status is detail-trunc-status.
+
+       select cache-trunc-file assign to 'wcfiles.tmp'
+       organization is line sequential
+       file status is cache-trunc-status.
+
        data division.
        file section.
            fd text-file record contains 80 characters.
        01 text-file-line pic x(80).
 
+      * Run summary / audit trail: files scanned, lines read,
+      * directories walked, elapsed time and any files that could not
+      * be opened.
+           fd summary-file record contains 132 characters.
+       01 summary-line pic x(132).
+
+           fd control-file record contains 80 characters.
+       01 control-file-line pic x(80).
+
+      * Unsorted and sorted unloads of the res-words/res-counts table,
+      * used to drive the ranked frequency report through SORT.
+           fd word-src-file record contains 89 characters.
+       01 word-src-record.
+         10 wsr-count pic 9(9).
+         10 wsr-word pic x(80).
+
+           fd word-sorted-file record contains 89 characters.
+       01 word-sorted-record.
+         10 wsd-count pic 9(9).
+         10 wsd-word pic x(80).
+
+           fd report-file record contains 132 characters.
+       01 report-line pic x(132).
+
+           sd sort-work-file record contains 89 characters.
+       01 sort-work-record.
+         10 swr-count pic 9(9).
+         10 swr-word pic x(80).
+
+      * Per-source-file word breakdown, so a count can be traced back
+      * to the document that drove it.
+           fd detail-file record contains 132 characters.
+       01 detail-line pic x(132).
+
+           fd stop-word-file record contains 80 characters.
+       01 stop-word-line pic x(80).
+
+      * Watermark of the last clean run's start time, so the next run
+      * can skip files whose directory-scan date stamp shows they have
+      * not changed since then (the FORCEFULL control-file option
+      * overrides this). Carries the same options fingerprint as the
+      * checkpoint's 'R' line, so the watermark is ignored (and a full
+      * rescan forced) if CASEFOLD/STOPWORDS/EXTENSIONS changed since.
+           fd lastrun-file record contains 31 characters.
+       01 lastrun-record pic x(31).
+
+      * Checkpoint of dir-queue and the res-words/res-counts table, so
+      * an interrupted scan can resume instead of restarting at the
+      * control file's roots. 'Q ' lines are pending directories, 'W '
+      * lines are word/count pairs; the first line is DONE once a run
+      * has completed cleanly.
+           fd checkpoint-file record contains 100 characters.
+       01 checkpoint-line pic x(100).
+
+      * Per-file word cache, read from and written in the 'F <file>'
+      * / 'W <count> <word>' format also used by the checkpoint. The
+      * first line is always an 'O <fingerprint>' line, the same
+      * options fingerprint as the checkpoint's 'R' line.
+           fd file-cache-in record contains 100 characters.
+       01 file-cache-in-line pic x(100).
+
+           fd file-cache-out record contains 100 characters.
+       01 file-cache-out-line pic x(100).
+
+           fd detail-trunc-file record contains 132 characters.
+       01 detail-trunc-line pic x(132).
+
+           fd cache-trunc-file record contains 100 characters.
+       01 cache-trunc-line pic x(100).
+
        working-storage section.
+      * Control file listing root directories and run options. May be
+      * overridden at run time by the first command-line parameter.
+       01 control-file-name pic x(64) value './wordcount.cfg'.
+       01 control-status pic x(2).
+       01 control-eof pic 9 comp-5.
+       01 control-keyword pic x(20).
+       01 control-value pic x(64).
+       01 control-ptr pic 9(4) comp-5.
+       01 roots-loaded pic 9(4) comp-5 value zero.
+       01 casefold-flag pic x value 'N'.
+           88 casefold-flag-on value 'Y'.
+
+      * Stop-word exclusion list, loaded once at startup.
+       01 stop-word-file-name pic x(64) value spaces.
+       01 stop-word-status pic x(2).
+       01 stop-words pic x(80) occurs 2000 times.
+       01 stop-word-max pic 9(4) comp-5 value 2000.
+       01 stop-word-count pic 9(4) comp-5 value zero.
+       01 stop-word-found pic 9 comp-5.
+       01 k pic 9(4) comp-5.
+
+      * Checkpoint/restart.
+       01 checkpoint-status pic x(2).
+       01 resumed-from-checkpoint pic x value 'N'.
+           88 resumed-from-checkpoint-yes value 'Y'.
+       01 checkpoint-restore-count pic 9(7).
+       01 ck-q-idx pic 9(5) comp-5.
+       01 checkpoint-queue-cleared pic x value 'N'.
+      * Guards against resuming a checkpoint left by a run against a
+      * different control file (and so, potentially, different roots).
+       01 checkpoint-control-file pic x(64).
+       01 checkpoint-mismatch pic x value 'N'.
+           88 checkpoint-mismatch-yes value 'Y'.
+
+      * A digest of the control-file options that affect how words are
+      * counted (CASEFOLD, STOPWORDS, EXTENSIONS), so a resume is
+      * refused not just for a different control file but also for an
+      * unchanged file name whose settings changed underneath it.
+       01 checkpoint-options-fingerprint pic 9(9) comp-5.
+       01 saved-options-fingerprint pic 9(9).
+       01 opt-fp-accum pic 9(9) comp-5.
+       01 opt-fp-len pic 9(4) comp-5.
+       01 opt-fp-idx pic 9(4) comp-5.
+
+      * Staging fields for the run-summary counters saved/restored on
+      * the checkpoint's 'C' line, so a resumed run's audit trail
+      * covers the whole run and not just the resumed portion.
+       01 ck-dirs-walked pic 9(7).
+       01 ck-files-scanned pic 9(7).
+       01 ck-lines-read pic 9(9).
+       01 ck-files-skipped pic 9(7).
+       01 ck-files-unchanged pic 9(7).
+
+      * Checkpointing happens at most once every checkpoint-dir-interval
+      * directories (and always on the last one), rather than after
+      * every directory, so its I/O does not become the dominant cost
+      * of a run over a tree with many directories.
+       01 checkpoint-dir-interval pic 9(4) comp-5 value 25.
+       01 dirs-since-checkpoint pic 9(4) comp-5 value zero.
+
+      * Lines written so far to bydoc.rpt/wcfiles.new, carried on the
+      * checkpoint's 'C' line. A resume truncates both files back to
+      * the checkpointed count before reopening them in extend mode,
+      * so a directory rewalked after a crash does not duplicate the
+      * entries it already wrote before the checkpoint.
+       01 detail-line-count pic 9(7) comp-5 value zero.
+       01 cache-line-count pic 9(7) comp-5 value zero.
+       01 ck-detail-lines pic 9(7).
+       01 ck-cache-lines pic 9(7).
+       01 detail-file-status pic x(2).
+       01 detail-trunc-status pic x(2).
+       01 cache-trunc-status pic x(2).
+       01 trunc-copied pic 9(7) comp-5.
+
+      * Run summary / audit trail.
+       01 text-file-status pic x(2).
+       01 dirs-walked pic 9(7) comp-5 value zero.
+       01 files-scanned pic 9(7) comp-5 value zero.
+       01 lines-read pic 9(9) comp-5 value zero.
+       01 files-skipped pic 9(7) comp-5 value zero.
+       01 failed-files-max pic 9(4) comp-5 value 200.
+       01 failed-file-count pic 9(4) comp-5 value zero.
+       01 failed-files pic x(64) occurs 200 times.
+       01 failed-files-full-warned pic x value 'N'.
+       01 run-start-stamp pic x(21).
+       01 run-end-stamp pic x(21).
+       01 ts-stamp pic x(21).
+       01 ts-ymd pic 9(8).
+       01 ts-hh pic 9(2).
+       01 ts-mm pic 9(2).
+       01 ts-ss pic 9(2).
+       01 ts-days pic 9(9) comp-5.
+       01 ts-total-seconds pic 9(9) comp-5.
+       01 start-total-seconds pic 9(9) comp-5.
+       01 end-total-seconds pic 9(9) comp-5.
+       01 elapsed-seconds pic 9(9).
+       01 count-display-9 pic 9(9).
+
+      * Extension allow-list; only matching files are opened. Defaults
+      * to .TXT and .MD when the control file gives none.
+       01 allowed-extensions-max pic 9(3) comp-5 value 20.
+       01 allowed-extensions pic x(10) occurs 20 times.
+       01 allowed-extensions-count pic 9(3) comp-5 value zero.
+       01 ext-text pic x(10).
+       01 ext-text-raw pic x(9).
+       01 ext-match pic 9 comp-5.
+       01 ext-ptr pic 9(4) comp-5.
+       01 ext-list-len pic 9(4) comp-5.
+
+      * Incremental re-scan against the last clean run's watermark.
+      * FORCEFULL in the control file bypasses the skip.
+       01 lastrun-status pic x(2).
+       01 force-full-flag pic x value 'N'.
+           88 force-full-flag-yes value 'Y'.
+       01 last-run-loaded pic x value 'N'.
+           88 last-run-loaded-yes value 'Y'.
+       01 last-run-stamp pic x(21).
+       01 last-run-numeric pic 9(12) comp-5.
+       01 entry-stamp-numeric pic 9(12) comp-5.
+       01 files-unchanged pic 9(7) comp-5 value zero.
+       01 ln-year pic 9(4).
+       01 ln-month pic 9(2).
+       01 ln-day pic 9(2).
+       01 ln-hour pic 9(2).
+       01 ln-minute pic 9(2).
+       01 rescan-needed pic 9 comp-5.
+
+      * Per-file word cache from the last clean run. An unchanged file
+      * replays its cached word/count pairs into res-words/file-words
+      * instead of being re-read, so the ranked report, per-file
+      * breakdown and distinct-word totals still cover the whole
+      * corpus on an incremental run, not just the changed files.
+       01 file-cache-in-status pic x(2).
+       01 file-cache-out-status pic x(2).
+      * Set when wcfiles.dat's 'O' line fingerprint does not match this
+      * run's options, so the cache is ignored (every file falls back
+      * to a real scan) instead of replaying stale word/count pairs.
+       01 file-cache-mismatch pic x value 'N'.
+           88 file-cache-mismatch-yes value 'Y'.
+       01 cached-files-max pic 9(5) comp-5 value 5000.
+       01 cached-file-names pic x(64) occurs 5000 times.
+       01 cached-file-word-start pic 9(7) comp-5
+           occurs 5000 times value zeros.
+       01 cached-file-word-count pic 9(5) comp-5
+           occurs 5000 times value zeros.
+       01 cached-files-count pic 9(5) comp-5 value zero.
+       01 cached-files-full pic x value 'N'.
+           88 cached-files-full-yes value 'Y'.
+
+      * Separate-chaining hash index over cached-file-names, the same
+      * scheme as hash-table/res-next over res-words.
+       01 cached-file-hash-buckets pic 9(5) comp-5 value 4999.
+       01 cached-file-hash-table pic 9(5) comp-5
+           occurs 4999 times value zeros.
+       01 cached-file-next pic 9(5) comp-5
+           occurs 5000 times value zeros.
+       01 cached-file-hash-value pic 9(5) comp-5.
+       01 cached-file-hash-accum pic 9(9) comp-5.
+       01 cached-file-hash-len pic 9(4) comp-5.
+       01 cached-file-hash-idx pic 9(4) comp-5.
+       01 cached-file-found-idx pic 9(5) comp-5.
+       01 cached-file-key pic x(64).
+       01 cached-file-load-idx pic 9(5) comp-5.
+
+       01 cached-words-max pic 9(7) comp-5 value 200000.
+       01 cached-words pic x(80) occurs 200000 times.
+       01 cached-counts pic 9(7) comp-5 occurs 200000 times.
+       01 cached-words-size pic 9(7) comp-5 value zero.
+       01 cached-words-full pic x value 'N'.
+           88 cached-words-full-yes value 'Y'.
+       01 cache-restore-count pic 9(7).
+       01 cw pic 9(7) comp-5.
+       01 cw-end pic 9(7) comp-5.
+
+       01 command-line-arg pic x(64).
+       01 command-line-arg-number pic 9(2) value 1.
+
        01 dir-handle pointer.
        01 dir-name-pattern.
          10 dir-name-pattern-length pic 9(4) comp-5.
@@ -37,34 +344,1081 @@
          10 entry-data-name.
            20 entry-data-name-length pic 9(4) comp-5 value 64.
            20 entry-data-name-text pic x(64).
+      * Queue of directories still to be walked. Raised well past the
+      * old 100-entry ceiling; dir-queue-max is checked explicitly so
+      * a deeper tree reports an error instead of silently wrapping.
+       01 dir-queue-max pic 9(5) comp-5 value 5000.
        01 dir-queue-head pic 9(4) comp-5 value 1.
-       01 dir-queue-tail pic 9(4) comp-5 value 1.
-       01 dir-queue pic x(64) occurs 100 times.
+       01 dir-queue-tail pic 9(4) comp-5 value zero.
+       01 dir-queue pic x(64) occurs 5000 times.
+       01 new-dir-name pic x(64).
        01 str-len pic 9(4) comp-5.
        01 is-eof pic 9 comp-5.
        01 word-ptr pic 9(4) comp-5.
        01 word-idx pic 9(4) comp-5.
+      * A line of 80 characters has at most this many blank-delimited
+      * words; raised from the original 40 with an explicit check.
+       01 line-words-max pic 9(4) comp-5 value 200.
        01 word pic x(80).
-       01 res-words pic x(80) occurs 1000 times.
-       01 res-counts pic 9(4) comp-5 occurs 1000 times value zeros.
-       01 res-size pic 9(4) comp-5 value zero.
-       01 i pic 9(4) comp-5.
+
+      * Leading/trailing characters stripped from a word when
+      * casefold-flag-on (req. the CASEFOLD control-file option).
+       01 punct-chars pic x(20) value '.,;:!?"''()[]{}<>-_'.
+       01 punct-chars-len pic 9(2) comp-5 value 18.
+       01 word-len pic 9(4) comp-5.
+       01 is-punct pic 9 comp-5.
+       01 p pic 9(4) comp-5.
+
+      * Distinct-word table. res-words-max is the (raised, explicit)
+      * ceiling on distinct words; lookup is by hash rather than a
+      * linear scan, via hash-table/res-next below.
+       01 res-words-max pic 9(6) comp-5 value 50000.
+       01 res-words pic x(80) occurs 50000 times.
+       01 res-counts pic 9(7) comp-5 occurs 50000 times value zeros.
+       01 res-next pic 9(6) comp-5 occurs 50000 times value zeros.
+       01 res-size pic 9(6) comp-5 value zero.
+       01 i pic 9(6) comp-5.
+
+      * Separate-chaining hash index over res-words. hash-table(h) is
+      * the res-words subscript of the first entry in bucket h's
+      * chain, or zero if the bucket is empty; res-next(k) chains on
+      * to the next entry sharing k's bucket.
+       01 hash-buckets pic 9(5) comp-5 value 9973.
+       01 hash-table pic 9(6) comp-5 occurs 9973 times value zeros.
+       01 hash-value pic 9(5) comp-5.
+       01 hash-accum pic 9(9) comp-5.
+       01 hash-word-len pic 9(4) comp-5.
+       01 hash-char-idx pic 9(4) comp-5.
+       01 found-idx pic 9(6) comp-5.
+
+      * Amount add-word/add-file-word credit to a word on this call;
+      * 1 for a word met while reading a line, or a cached file's
+      * saved count when replaying an unchanged file's contribution.
+       01 word-increment pic 9(7) comp-5 value 1.
+
+      * Ranked report options and working fields.
+       01 top-n-limit pic 9(6) comp-5 value zero.
+       01 report-rank pic 9(6) value zero.
+
+      * Per-file word breakdown, rebuilt for each source file. Raised
+      * in line with res-words-max so one large source file does not
+      * hit a ceiling a merged corpus of many small ones would not.
+       01 current-file-name pic x(64).
+       01 file-words-max pic 9(6) comp-5 value 50000.
+       01 file-words pic x(80) occurs 50000 times.
+       01 file-counts pic 9(7) comp-5 occurs 50000 times value zeros.
+       01 file-res-size pic 9(6) comp-5 value zero.
+       01 file-words-full-warned pic x value 'N'.
+       01 j pic 9(6) comp-5.
+       01 count-display pic 9(7).
 
        procedure division.
-      * Initialize root directory
-           move './testdata/' to dir-queue(1).
+           move function current-date to run-start-stamp.
+
+      * A command-line parameter, when present, names the control
+      * file in place of the default.
+           display command-line-arg-number upon argument-number
+           accept command-line-arg from argument-value
+               on exception
+                   move spaces to command-line-arg
+           end-accept.
+           if command-line-arg not = spaces
+               move command-line-arg to control-file-name
+           end-if.
+
+      * Load root directories (and other run options) from the
+      * control file.
+           perform load-control-file.
+
+           if allowed-extensions-count = zero
+               move '.TXT' to allowed-extensions(1)
+               move '.MD' to allowed-extensions(2)
+               move 2 to allowed-extensions-count
+           end-if.
+
+      * Resume a checkpoint left by an interrupted run, if one exists;
+      * otherwise fall back to the historical default root when the
+      * control file names none.
+           perform load-checkpoint.
+           if not resumed-from-checkpoint-yes
+               if roots-loaded = zero
+                   move './testdata/' to new-dir-name
+                   perform enqueue-dir
+               end-if
+           end-if.
+
+           if stop-word-file-name not = spaces
+               perform load-stop-words
+           end-if.
+
+      * Load the watermark from the last clean run, unless FORCEFULL
+      * says to ignore it and rescan everything. The per-file word
+      * cache from that same run lets an unchanged file still
+      * contribute to the aggregate reports without being reopened.
+           if not force-full-flag-yes
+               perform load-last-run-stamp
+               perform load-file-cache
+           end-if.
+
+           if resumed-from-checkpoint-yes
+      * Drop any lines written past the last checkpoint before
+      * reopening in extend mode, so the directory being rewalked
+      * does not duplicate files it already wrote before the crash.
+               perform truncate-detail-file
+               perform truncate-file-cache
+               open extend detail-file
+               open extend file-cache-out
+           else
+               open output detail-file
+               open output file-cache-out
+               perform write-file-cache-header
+           end-if.
 
       * Search and process files recursively
            perform walk-dir until dir-queue-head > dir-queue-tail.
 
-      * Print result
+           close detail-file.
+           close file-cache-out.
+
+      * Write the ranked frequency report
+           perform build-ranked-report.
+
+           move function current-date to run-end-stamp.
+           perform write-summary-report.
+
+      * A clean finish means the next run starts fresh, and becomes
+      * the new watermark for the next run's incremental rescan.
+           perform finalize-checkpoint.
+           perform save-last-run-stamp.
+           perform promote-file-cache.
+
+           stop run.
+
+       write-summary-report.
+           move run-start-stamp to ts-stamp
+           perform compute-stamp-seconds
+           move ts-total-seconds to start-total-seconds.
+
+           move run-end-stamp to ts-stamp
+           perform compute-stamp-seconds
+           move ts-total-seconds to end-total-seconds.
+
+           compute elapsed-seconds =
+             end-total-seconds - start-total-seconds.
+
+           open output summary-file.
+
+           move spaces to summary-line
+           string 'run started ' delimited by size
+             run-start-stamp(1:8) delimited by size
+             ' ' delimited by size
+             run-start-stamp(9:6) delimited by size
+             into summary-line
+           write summary-line.
+
+           move spaces to summary-line
+           string 'run finished ' delimited by size
+             run-end-stamp(1:8) delimited by size
+             ' ' delimited by size
+             run-end-stamp(9:6) delimited by size
+             into summary-line
+           write summary-line.
+
+           move elapsed-seconds to count-display-9
+           move spaces to summary-line
+           string 'elapsed seconds: ' delimited by size
+             count-display-9 delimited by size
+             into summary-line
+           write summary-line.
+
+           move dirs-walked to count-display-9
+           move spaces to summary-line
+           string 'directories walked: ' delimited by size
+             count-display-9 delimited by size
+             into summary-line
+           write summary-line.
+
+           move files-scanned to count-display-9
+           move spaces to summary-line
+           string 'files scanned: ' delimited by size
+             count-display-9 delimited by size
+             into summary-line
+           write summary-line.
+
+           move files-skipped to count-display-9
+           move spaces to summary-line
+           string 'files skipped: ' delimited by size
+             count-display-9 delimited by size
+             into summary-line
+           write summary-line.
+
+           move files-unchanged to count-display-9
+           move spaces to summary-line
+           string 'files unchanged since last run: ' delimited by size
+             count-display-9 delimited by size
+             into summary-line
+           write summary-line.
+
+           move lines-read to count-display-9
+           move spaces to summary-line
+           string 'lines read: ' delimited by size
+             count-display-9 delimited by size
+             into summary-line
+           write summary-line.
+
+           move res-size to count-display-9
+           move spaces to summary-line
+           string 'distinct words: ' delimited by size
+             count-display-9 delimited by size
+             into summary-line
+           write summary-line.
+
+           move failed-file-count to count-display-9
+           move spaces to summary-line
+           string 'files that could not be opened: ' delimited by size
+             count-display-9 delimited by size
+             into summary-line
+           write summary-line.
+
+           perform varying i from 1 by 1 until i > failed-file-count
+               move spaces to summary-line
+               string '  ' delimited by size
+                 function trim (failed-files(i) trailing)
+                 delimited by size
+                 into summary-line
+               write summary-line
+           end-perform.
+
+           close summary-file.
+
+           exit paragraph.
+
+       compute-stamp-seconds.
+           move ts-stamp(1:8) to ts-ymd
+           move ts-stamp(9:2) to ts-hh
+           move ts-stamp(11:2) to ts-mm
+           move ts-stamp(13:2) to ts-ss
+
+           compute ts-days = function integer-of-date (ts-ymd)
+           compute ts-total-seconds =
+             ts-days * 86400 + ts-hh * 3600 + ts-mm * 60 + ts-ss.
+
+           exit paragraph.
+
+       build-ranked-report.
+           perform unload-word-table.
+
+           sort sort-work-file
+               descending key swr-count
+               ascending key swr-word
+               using word-src-file
+               giving word-sorted-file.
+
+           perform write-ranked-report.
+
+           exit paragraph.
+
+       unload-word-table.
+           open output word-src-file.
+
            perform varying i from 1 by 1 until i > res-size
-               display res-counts(i) ' ' res-words(i)
+               move res-counts(i) to wsr-count
+               move res-words(i) to wsr-word
+               write word-src-record
            end-perform.
 
-           stop run.
+           close word-src-file.
+
+           exit paragraph.
+
+       write-ranked-report.
+           open input word-sorted-file.
+           open output report-file.
+
+           move 0 to report-rank
+           move 0 to is-eof
+           perform until is-eof = 1
+             or (top-n-limit not = 0 and report-rank = top-n-limit)
+               read word-sorted-file
+                   at end
+                       move 1 to is-eof
+               end-read
+               if is-eof = 0
+                   add 1 to report-rank
+                   move spaces to report-line
+                   string report-rank delimited by size
+                     ' ' delimited by size
+                     wsd-count delimited by size
+                     ' ' delimited by size
+                     function trim (wsd-word) delimited by size
+                     into report-line
+                   write report-line
+               end-if
+           end-perform.
+
+           close word-sorted-file.
+           close report-file.
+
+           exit paragraph.
+
+       load-control-file.
+           open input control-file.
+
+      * A missing control file is not an error; the caller falls back
+      * to the historical default root.
+           if control-status not = '00'
+               exit paragraph
+           end-if.
+
+           move 0 to control-eof
+           perform until control-eof = 1
+               read control-file
+                   at end
+                       move 1 to control-eof
+               end-read
+               if control-eof = 0
+                   perform parse-control-line
+               end-if
+           end-perform.
+
+           close control-file.
+
+           exit paragraph.
+
+       parse-control-line.
+           move spaces to control-keyword control-value
+           if control-file-line = spaces
+             or control-file-line(1:1) = '*'
+               exit paragraph
+           end-if.
+
+           move 1 to control-ptr
+           unstring control-file-line delimited by space
+             into control-keyword with pointer control-ptr.
+           move function trim (control-file-line(control-ptr:))
+             to control-value.
+
+           evaluate function upper-case (control-keyword)
+               when 'ROOT'
+                   move control-value to new-dir-name
+                   perform enqueue-dir
+                   add 1 to roots-loaded
+               when 'TOPN'
+                   move function numval (control-value) to top-n-limit
+               when 'CASEFOLD'
+                   move function upper-case (control-value(1:1))
+                     to casefold-flag
+               when 'STOPWORDS'
+                   move control-value to stop-word-file-name
+               when 'EXTENSIONS'
+                   perform parse-extensions-list
+               when 'FORCEFULL'
+                   move function upper-case (control-value(1:1))
+                     to force-full-flag
+           end-evaluate.
+
+           exit paragraph.
+
+       parse-extensions-list.
+           move 1 to ext-ptr
+           move function length (function trim (control-value trailing))
+             to ext-list-len.
+
+           perform until ext-ptr > ext-list-len
+               move spaces to ext-text
+               unstring control-value delimited by ','
+                 into ext-text with pointer ext-ptr
+               move function upper-case (function trim (ext-text))
+                 to ext-text
+      * A leading dot is optional in the control file; is-allowed-
+      * extension always compares against one, so normalize it here.
+               if ext-text not = spaces and ext-text(1:1) not = '.'
+                   move spaces to ext-text-raw
+                   move function trim (ext-text) to ext-text-raw
+                   move spaces to ext-text
+                   string '.' delimited by size
+                     ext-text-raw delimited by size
+                     into ext-text
+               end-if
+               if ext-text not = spaces
+                   if allowed-extensions-count < allowed-extensions-max
+                       add 1 to allowed-extensions-count
+                       move ext-text
+                         to allowed-extensions(allowed-extensions-count)
+                   else
+                       display 'wordcount: allowed-extensions table '
+                         'full at ' allowed-extensions-max
+                         ' - ignoring ' ext-text
+                   end-if
+               end-if
+           end-perform.
+
+           exit paragraph.
+
+       enqueue-dir.
+           if dir-queue-tail = dir-queue-max
+               display 'wordcount: dir-queue full at ' dir-queue-max
+                 ' entries - aborting'
+               stop run with error status 1
+           end-if.
+
+           add 1 to dir-queue-tail
+           move new-dir-name to dir-queue(dir-queue-tail).
+
+           exit paragraph.
+
+       load-stop-words.
+           open input stop-word-file.
+
+      * A missing stop-word file is not fatal; it just means nothing
+      * is excluded.
+           if stop-word-status not = '00'
+               exit paragraph
+           end-if.
+
+           move 0 to is-eof
+           perform until is-eof = 1
+               read stop-word-file
+                   at end
+                       move 1 to is-eof
+               end-read
+               if is-eof = 0 and stop-word-line not = spaces
+                   move stop-word-line to word
+                   perform normalize-word
+                   if word not = spaces
+                       if stop-word-count = stop-word-max
+                           display 'wordcount: stop-words table full'
+                             ' at ' stop-word-max
+                             ' entries - ignoring the rest'
+                       else
+                           add 1 to stop-word-count
+                           move word to stop-words(stop-word-count)
+                       end-if
+                   end-if
+               end-if
+           end-perform.
+
+           close stop-word-file.
+           move spaces to word.
+
+           exit paragraph.
+
+       is-stop-word.
+           move 0 to stop-word-found
+           perform varying k from 1 by 1
+             until k > stop-word-count or word = stop-words(k)
+           end-perform.
+           if k <= stop-word-count
+               move 1 to stop-word-found
+           end-if.
+
+           exit paragraph.
+
+       load-checkpoint.
+           open input checkpoint-file.
+
+           if checkpoint-status not = '00'
+               exit paragraph
+           end-if.
+
+           move 0 to is-eof
+           perform until is-eof = 1
+               read checkpoint-file
+                   at end
+                       move 1 to is-eof
+               end-read
+               if is-eof = 0
+                   perform parse-checkpoint-line
+               end-if
+           end-perform.
+
+           close checkpoint-file.
+
+           if checkpoint-mismatch-yes
+               display 'wordcount: wordcnt.ckp belongs to a different '
+                 'control file (or its settings changed) - ignoring it '
+                 'and scanning fresh roots'
+           end-if.
+
+           exit paragraph.
+
+       parse-checkpoint-line.
+           evaluate checkpoint-line(1:1)
+               when 'D'
+      * DONE - the prior run finished cleanly; nothing to resume.
+                   continue
+               when 'R'
+                   move checkpoint-line(5:9)
+                     to saved-options-fingerprint
+                   move function trim (checkpoint-line(15:) trailing)
+                     to checkpoint-control-file
+                   perform compute-options-fingerprint
+                   if checkpoint-control-file not =
+                     function trim (control-file-name trailing)
+                     or saved-options-fingerprint not =
+                       checkpoint-options-fingerprint
+                       move 'Y' to checkpoint-mismatch
+                   end-if
+               when 'Q'
+                   if not checkpoint-mismatch-yes
+                       move 1 to resumed-from-checkpoint
+                       if checkpoint-queue-cleared = 'N'
+                           move 1 to dir-queue-head
+                           move zero to dir-queue-tail
+                           move 'Y' to checkpoint-queue-cleared
+                       end-if
+                       move checkpoint-line(3:) to new-dir-name
+                       perform enqueue-dir
+                   end-if
+               when 'W'
+                   if not checkpoint-mismatch-yes
+                       move 1 to resumed-from-checkpoint
+                       if checkpoint-queue-cleared = 'N'
+                           move 1 to dir-queue-head
+                           move zero to dir-queue-tail
+                           move 'Y' to checkpoint-queue-cleared
+                       end-if
+                       move checkpoint-line(3:7)
+                         to checkpoint-restore-count
+                       move checkpoint-line(11:) to word
+                       perform restore-word
+                   end-if
+               when 'F'
+                   if not checkpoint-mismatch-yes
+                       move checkpoint-line(3:) to current-file-name
+                       perform record-failed-file
+                   end-if
+               when 'C'
+                   if not checkpoint-mismatch-yes
+                       move checkpoint-line(3:7) to ck-dirs-walked
+                       move ck-dirs-walked to dirs-walked
+                       move checkpoint-line(11:7) to ck-files-scanned
+                       move ck-files-scanned to files-scanned
+                       move checkpoint-line(19:9) to ck-lines-read
+                       move ck-lines-read to lines-read
+                       move checkpoint-line(29:7) to ck-files-skipped
+                       move ck-files-skipped to files-skipped
+                       move checkpoint-line(37:7) to ck-files-unchanged
+                       move ck-files-unchanged to files-unchanged
+                       move checkpoint-line(45:7) to ck-detail-lines
+                       move ck-detail-lines to detail-line-count
+                       move checkpoint-line(53:7) to ck-cache-lines
+                       move ck-cache-lines to cache-line-count
+                   end-if
+           end-evaluate.
+
+           exit paragraph.
+
+       restore-word.
+           perform compute-word-hash.
+
+           if res-size = res-words-max
+               display 'wordcount: res-words table full at '
+                 res-words-max ' entries - aborting'
+               stop run with error status 1
+           end-if.
+
+           add 1 to res-size
+           move word to res-words(res-size)
+           move checkpoint-restore-count to res-counts(res-size)
+           move hash-table(hash-value) to res-next(res-size)
+           move res-size to hash-table(hash-value).
+
+           exit paragraph.
+
+       save-checkpoint.
+           open output checkpoint-file.
+
+      * The control file that produced this checkpoint, so a resume
+      * against a different control file can be detected and refused.
+           perform compute-options-fingerprint.
+           move checkpoint-options-fingerprint to
+             saved-options-fingerprint.
+           move spaces to checkpoint-line
+           string 'RUN ' delimited by size
+             saved-options-fingerprint delimited by size
+             ' ' delimited by size
+             function trim (control-file-name trailing)
+             delimited by size
+             into checkpoint-line
+           write checkpoint-line.
+
+           perform varying ck-q-idx from dir-queue-head by 1
+             until ck-q-idx > dir-queue-tail
+               move spaces to checkpoint-line
+               string 'Q ' delimited by size
+                 function trim (dir-queue(ck-q-idx) trailing)
+                 delimited by size
+                 into checkpoint-line
+               write checkpoint-line
+           end-perform.
+
+           perform varying i from 1 by 1 until i > res-size
+               move res-counts(i) to checkpoint-restore-count
+               move spaces to checkpoint-line
+               string 'W ' delimited by size
+                 checkpoint-restore-count delimited by size
+                 ' ' delimited by size
+                 function trim (res-words(i) trailing) delimited by size
+                 into checkpoint-line
+               write checkpoint-line
+           end-perform.
+
+           perform varying i from 1 by 1 until i > failed-file-count
+               move spaces to checkpoint-line
+               string 'F ' delimited by size
+                 function trim (failed-files(i) trailing)
+                 delimited by size
+                 into checkpoint-line
+               write checkpoint-line
+           end-perform.
+
+      * Run-summary counters for the whole run so far, so a resumed
+      * run's audit trail stays accurate across the interruption.
+           move dirs-walked to ck-dirs-walked
+           move files-scanned to ck-files-scanned
+           move lines-read to ck-lines-read
+           move files-skipped to ck-files-skipped
+           move files-unchanged to ck-files-unchanged
+           move detail-line-count to ck-detail-lines
+           move cache-line-count to ck-cache-lines
+           move spaces to checkpoint-line
+           string 'C ' delimited by size
+             ck-dirs-walked delimited by size
+             ' ' delimited by size
+             ck-files-scanned delimited by size
+             ' ' delimited by size
+             ck-lines-read delimited by size
+             ' ' delimited by size
+             ck-files-skipped delimited by size
+             ' ' delimited by size
+             ck-files-unchanged delimited by size
+             ' ' delimited by size
+             ck-detail-lines delimited by size
+             ' ' delimited by size
+             ck-cache-lines delimited by size
+             into checkpoint-line
+           write checkpoint-line.
+
+           close checkpoint-file.
+
+           exit paragraph.
+
+       finalize-checkpoint.
+           open output checkpoint-file.
+           move 'DONE' to checkpoint-line.
+           write checkpoint-line.
+           close checkpoint-file.
+
+           exit paragraph.
+
+      * Read the watermark left by the last clean run, if any, and
+      * reduce it to a single comparable number (YYYYMMDDHHMM).
+       load-last-run-stamp.
+           open input lastrun-file.
+           if lastrun-status not = '00'
+               exit paragraph
+           end-if.
+
+           read lastrun-file
+               at end continue
+           end-read.
+           if lastrun-status = '00' and lastrun-record not = spaces
+               move lastrun-record(23:9) to saved-options-fingerprint
+               perform compute-options-fingerprint
+               if saved-options-fingerprint =
+                 checkpoint-options-fingerprint
+                   move lastrun-record(1:21) to last-run-stamp
+                   move 'Y' to last-run-loaded
+
+                   move last-run-stamp(1:4) to ln-year
+                   move last-run-stamp(5:2) to ln-month
+                   move last-run-stamp(7:2) to ln-day
+                   move last-run-stamp(9:2) to ln-hour
+                   move last-run-stamp(11:2) to ln-minute
+                   compute last-run-numeric =
+                     ln-year * 100000000 + ln-month * 1000000
+                     + ln-day * 10000 + ln-hour * 100 + ln-minute
+               else
+                   display 'wordcount: wclastrn.dat settings differ '
+                     'from this run - forcing a full rescan'
+               end-if
+           end-if.
+
+           close lastrun-file.
+
+           exit paragraph.
+
+      * Record this run's start time as the watermark for the next
+      * run's incremental rescan. Only called on a clean finish.
+       save-last-run-stamp.
+           open output lastrun-file.
+           perform compute-options-fingerprint.
+           move checkpoint-options-fingerprint to
+             saved-options-fingerprint.
+           move spaces to lastrun-record.
+           string run-start-stamp delimited by size
+             ' ' delimited by size
+             saved-options-fingerprint delimited by size
+             into lastrun-record.
+           write lastrun-record.
+           close lastrun-file.
+
+           exit paragraph.
+
+      * Read the prior run's per-file word cache (wcfiles.dat) into
+      * memory, keyed by file name, so an unchanged file's contribution
+      * to the aggregate reports does not require reopening it.
+       load-file-cache.
+           open input file-cache-in.
+           if file-cache-in-status not = '00'
+               exit paragraph
+           end-if.
+
+           move 0 to is-eof.
+           perform until is-eof = 1
+               read file-cache-in
+                   at end
+                       move 1 to is-eof
+               end-read
+               if is-eof = 0
+                   perform parse-file-cache-line
+               end-if
+           end-perform.
+
+           close file-cache-in.
+
+           if file-cache-mismatch-yes
+               display 'wordcount: wcfiles.dat settings differ from '
+                 'this run - ignoring the cache'
+           end-if.
+
+           exit paragraph.
+
+       parse-file-cache-line.
+           evaluate file-cache-in-line(1:1)
+               when 'O'
+                   move file-cache-in-line(3:9)
+                     to saved-options-fingerprint
+                   perform compute-options-fingerprint
+                   if saved-options-fingerprint not =
+                     checkpoint-options-fingerprint
+                       move 'Y' to file-cache-mismatch
+                   end-if
+               when 'F'
+                   if not file-cache-mismatch-yes
+                       perform start-cached-file
+                   end-if
+               when 'W'
+                   if not file-cache-mismatch-yes
+                       perform add-cached-word
+                   end-if
+           end-evaluate.
+
+           exit paragraph.
+
+       start-cached-file.
+           if cached-files-count = cached-files-max
+               if not cached-files-full-yes
+                   display 'wordcount: cached-files table full at '
+                     cached-files-max ' entries - older cache entries '
+                     'will be rescanned'
+                   move 'Y' to cached-files-full
+               end-if
+               move 0 to cached-file-load-idx
+           else
+               add 1 to cached-files-count
+               move function trim (file-cache-in-line(3:) trailing)
+                 to cached-file-names(cached-files-count)
+               compute cached-file-word-start(cached-files-count) =
+                 cached-words-size + 1
+               move zero to cached-file-word-count(cached-files-count)
+
+               move cached-file-names(cached-files-count)
+                 to cached-file-key
+               perform compute-cached-file-hash
+               move cached-file-hash-table(cached-file-hash-value)
+                 to cached-file-next(cached-files-count)
+               move cached-files-count
+                 to cached-file-hash-table(cached-file-hash-value)
+
+               move cached-files-count to cached-file-load-idx
+           end-if.
+
+           exit paragraph.
+
+       add-cached-word.
+           if cached-file-load-idx not = 0
+               if cached-words-size = cached-words-max
+                   if not cached-words-full-yes
+                       display 'wordcount: cached-words table full at '
+                         cached-words-max ' entries - older cache '
+                         'entries will be rescanned'
+                       move 'Y' to cached-words-full
+                   end-if
+               else
+                   add 1 to cached-words-size
+                   move file-cache-in-line(3:7) to cache-restore-count
+                   move cache-restore-count
+                     to cached-counts(cached-words-size)
+                   move function trim (file-cache-in-line(11:) trailing)
+                     to cached-words(cached-words-size)
+                   add 1 to cached-file-word-count(cached-file-load-idx)
+               end-if
+           end-if.
+
+           exit paragraph.
+
+      * Look up current-file-name in the loaded cache by the same
+      * separate-chaining scheme used for res-words.
+       find-cached-file.
+           move current-file-name to cached-file-key.
+           perform compute-cached-file-hash.
+
+           move cached-file-hash-table(cached-file-hash-value)
+             to cached-file-found-idx
+           perform until cached-file-found-idx = 0
+             or cached-file-names(cached-file-found-idx) =
+                cached-file-key
+               move cached-file-next(cached-file-found-idx)
+                 to cached-file-found-idx
+           end-perform.
+
+           exit paragraph.
+
+       compute-cached-file-hash.
+           move function length (function trim (
+             cached-file-key trailing)) to cached-file-hash-len.
+           move 0 to cached-file-hash-accum.
+           perform varying cached-file-hash-idx from 1 by 1
+             until cached-file-hash-idx > cached-file-hash-len
+               compute cached-file-hash-accum = cached-file-hash-accum
+                 + function ord (
+                   cached-file-key(cached-file-hash-idx:1))
+           end-perform.
+           move function mod (cached-file-hash-accum,
+             cached-file-hash-buckets) to cached-file-hash-value.
+           add 1 to cached-file-hash-value.
+
+           exit paragraph.
+
+      * A file the directory scan says is unchanged. If it is in the
+      * loaded cache, replay its word/count pairs into res-words and
+      * file-words instead of reopening it; otherwise (first run with
+      * the cache enabled, or the cache table overflowed) fall back to
+      * a real scan rather than silently dropping the file.
+       process-cached-file.
+           move function trim (entry-data-name-text trailing)
+             to current-file-name.
+           perform find-cached-file.
+
+           if cached-file-found-idx = 0
+               perform process-file
+           else
+               perform apply-cached-file-contribution
+               add 1 to files-unchanged
+           end-if.
+
+           exit paragraph.
+
+       apply-cached-file-contribution.
+           move 0 to file-res-size.
+           perform varying j from 1 by 1 until j > file-words-max
+               move zero to file-counts(j)
+           end-perform.
+
+           compute cw-end =
+             cached-file-word-start(cached-file-found-idx)
+             + cached-file-word-count(cached-file-found-idx) - 1.
+
+           perform varying cw
+             from cached-file-word-start(cached-file-found-idx) by 1
+             until cw > cw-end
+               move cached-words(cw) to word
+               move cached-counts(cw) to word-increment
+               perform add-word
+           end-perform.
+
+           perform write-file-breakdown.
+           perform write-file-cache-entry.
+
+           exit paragraph.
+
+      * The first line of wcfiles.new, written only when the file is
+      * freshly opened (not on an extended resume). Lets load-file-cache
+      * refuse a cache built under different CASEFOLD/STOPWORDS/
+      * EXTENSIONS settings, the same way the checkpoint's 'R' line
+      * guards a resume.
+       write-file-cache-header.
+           perform compute-options-fingerprint.
+           move checkpoint-options-fingerprint to
+             saved-options-fingerprint.
+           move spaces to file-cache-out-line.
+           string 'O ' delimited by size
+             saved-options-fingerprint delimited by size
+             into file-cache-out-line.
+           write file-cache-out-line.
+           add 1 to cache-line-count.
+
+           exit paragraph.
+
+      * Append current-file-name's word/count pairs (just computed, by
+      * either a real scan or a cache replay) to the new cache
+      * (wcfiles.new), so the next run can reuse them if the file
+      * stays unchanged.
+       write-file-cache-entry.
+           move spaces to file-cache-out-line.
+           string 'F ' delimited by size
+             function trim (current-file-name trailing)
+             delimited by size
+             into file-cache-out-line.
+           write file-cache-out-line.
+           add 1 to cache-line-count.
+
+           perform varying j from 1 by 1 until j > file-res-size
+               move file-counts(j) to cache-restore-count
+               move spaces to file-cache-out-line
+               string 'W ' delimited by size
+                 cache-restore-count delimited by size
+                 ' ' delimited by size
+                 function trim (file-words(j)) delimited by size
+                 into file-cache-out-line
+               write file-cache-out-line
+               add 1 to cache-line-count
+           end-perform.
+
+           exit paragraph.
+
+      * wcfiles.new was built alongside the checkpoint/detail output
+      * while the run was in progress; only a clean finish promotes it
+      * to wcfiles.dat. It cannot simply be rewritten in place the way
+      * the checkpoint file is, because this run may still be reading
+      * the old wcfiles.dat (via load-file-cache) while it writes the
+      * new one.
+       promote-file-cache.
+           open input file-cache-out.
+           if file-cache-out-status not = '00'
+               exit paragraph
+           end-if.
+           open output file-cache-in.
+
+           move 0 to is-eof.
+           perform until is-eof = 1
+               read file-cache-out
+                   at end
+                       move 1 to is-eof
+               end-read
+               if is-eof = 0
+                   move file-cache-out-line to file-cache-in-line
+                   write file-cache-in-line
+               end-if
+           end-perform.
+
+           close file-cache-out.
+           close file-cache-in.
+
+           exit paragraph.
+
+      * On a resumed run, bydoc.rpt may hold entries for files in the
+      * directory being rewalked that were already written before the
+      * crash. Truncate it back to the line count checkpointed by
+      * save-checkpoint (a directory not yet checkpointed loses only
+      * the lines it wrote since the last checkpoint, same as the
+      * aggregate table already does) before reopening it in extend
+      * mode, using the same copy-then-swap pattern as
+      * promote-file-cache since there is no in-place truncate.
+       truncate-detail-file.
+           open input detail-file.
+           if detail-file-status not = '00'
+               exit paragraph
+           end-if.
+           open output detail-trunc-file.
+
+           move zero to trunc-copied.
+           move 0 to is-eof.
+           perform until is-eof = 1 or trunc-copied >= detail-line-count
+               read detail-file
+                   at end
+                       move 1 to is-eof
+               end-read
+               if is-eof = 0
+                   move detail-line to detail-trunc-line
+                   write detail-trunc-line
+                   add 1 to trunc-copied
+               end-if
+           end-perform.
+
+           close detail-file.
+           close detail-trunc-file.
+
+           open output detail-file.
+           open input detail-trunc-file.
+
+           move 0 to is-eof.
+           perform until is-eof = 1
+               read detail-trunc-file
+                   at end
+                       move 1 to is-eof
+               end-read
+               if is-eof = 0
+                   move detail-trunc-line to detail-line
+                   write detail-line
+               end-if
+           end-perform.
+
+           close detail-file.
+           close detail-trunc-file.
+
+           exit paragraph.
+
+      * Same truncation, for wcfiles.new's cache-line-count.
+       truncate-file-cache.
+           open input file-cache-out.
+           if file-cache-out-status not = '00'
+               exit paragraph
+           end-if.
+           open output cache-trunc-file.
+
+           move zero to trunc-copied.
+           move 0 to is-eof.
+           perform until is-eof = 1 or trunc-copied >= cache-line-count
+               read file-cache-out
+                   at end
+                       move 1 to is-eof
+               end-read
+               if is-eof = 0
+                   move file-cache-out-line to cache-trunc-line
+                   write cache-trunc-line
+                   add 1 to trunc-copied
+               end-if
+           end-perform.
+
+           close file-cache-out.
+           close cache-trunc-file.
+
+           open output file-cache-out.
+           open input cache-trunc-file.
+
+           move 0 to is-eof.
+           perform until is-eof = 1
+               read cache-trunc-file
+                   at end
+                       move 1 to is-eof
+               end-read
+               if is-eof = 0
+                   move cache-trunc-line to file-cache-out-line
+                   write file-cache-out-line
+               end-if
+           end-perform.
+
+           close file-cache-out.
+           close cache-trunc-file.
+
+           exit paragraph.
 
        walk-dir.
+           add 1 to dirs-walked.
+
            move dir-queue(dir-queue-head) to dir-name-pattern-text
            add 1 to dir-queue-head.
 
@@ -84,6 +1438,19 @@
            call 'CBL_DIR_SCAN_END' using dir-handle
                                returning search-status.
 
+      * Checkpoint once the directory is fully scanned (not per file)
+      * so a crash can only lose work back to the last completed
+      * directory, and checkpoint I/O does not grow with file count.
+      * Only every checkpoint-dir-interval directories are actually
+      * written, except the last one, so a tree with many directories
+      * does not pay for a checkpoint write after each one.
+           add 1 to dirs-since-checkpoint.
+           if dirs-since-checkpoint >= checkpoint-dir-interval
+             or dir-queue-head > dir-queue-tail
+               perform save-checkpoint
+               move 0 to dirs-since-checkpoint
+           end-if.
+
            exit paragraph.
 
        next-entry.
@@ -100,23 +1467,94 @@
            evaluate function mod (entry-data-attribute, 3)
       * File
                when 1
-                   perform process-file
+                   perform is-allowed-extension
+                   if ext-match = 1
+                       perform is-unchanged-since-last-run
+                       if rescan-needed = 1
+                           perform process-file
+                       else
+                           perform process-cached-file
+                       end-if
+                   else
+                       add 1 to files-skipped
+                   end-if
       * Directory
                when 2
                    move function length (function trim (
                        entry-data-name-text trailing)) to str-len
       * Skip . and ..
                    if not entry-data-name-text(str-len:1) = '.' then
-                       add 1 to dir-queue-tail
-                       move entry-data-name-text
-                         to dir-queue(dir-queue-tail)
+                       move entry-data-name-text to new-dir-name
+                       perform enqueue-dir
                    end-if.
 
            exit paragraph.
 
+       is-allowed-extension.
+           move 0 to ext-match.
+           move function length (function trim (
+               entry-data-name-text trailing)) to str-len.
+
+           perform varying p from str-len by -1
+             until p = 0 or entry-data-name-text(p:1) = '.'
+           end-perform.
+
+           if p = 0
+               exit paragraph
+           end-if.
+
+           move spaces to ext-text
+           move function upper-case (entry-data-name-text
+             (p:str-len - p + 1)) to ext-text.
+
+           perform varying p from 1 by 1
+             until p > allowed-extensions-count
+             or function trim (ext-text) =
+                function trim (allowed-extensions(p))
+           end-perform.
+           if p <= allowed-extensions-count
+               move 1 to ext-match
+           end-if.
+
+           exit paragraph.
+
+      * A file is unchanged (and so can be skipped) only when a
+      * watermark was loaded, FORCEFULL was not given, and the
+      * directory scan's own date stamp for the entry is older than
+      * the watermark.
+       is-unchanged-since-last-run.
+           move 1 to rescan-needed.
+           if last-run-loaded-yes and not force-full-flag-yes
+               compute entry-stamp-numeric =
+                 entry-data-date-stamp-year * 100000000
+                 + entry-data-date-stamp-month * 1000000
+                 + entry-data-date-stamp-day * 10000
+                 + entry-data-date-stamp-hour * 100
+                 + entry-data-date-stamp-minute
+               if entry-stamp-numeric < last-run-numeric
+                   move 0 to rescan-needed
+               end-if
+           end-if.
+
+           exit paragraph.
+
        process-file.
+           move function trim (entry-data-name-text trailing)
+             to current-file-name
+           move 0 to file-res-size.
+           perform varying j from 1 by 1 until j > file-words-max
+               move zero to file-counts(j)
+           end-perform.
+
            open input text-file.
 
+           if text-file-status not = '00'
+               perform record-failed-file
+               exit paragraph
+           end-if.
+
+           add 1 to files-scanned.
+
            move 0 to is-eof
            perform until is-eof = 1
                read text-file
@@ -124,35 +1562,227 @@
                        move 1 to is-eof
                end-read
                if is-eof = 0 then
+                   add 1 to lines-read
                    perform process-line
            end-perform.
 
            close text-file.
 
+           perform write-file-breakdown.
+           perform write-file-cache-entry.
+
+           exit paragraph.
+
+       record-failed-file.
+           if failed-file-count < failed-files-max
+               add 1 to failed-file-count
+               move current-file-name to failed-files(failed-file-count)
+           else
+               if failed-files-full-warned = 'N'
+                   display 'wordcount: failed-files table full at '
+                     failed-files-max ' entries - further failures '
+                     'will not be listed'
+                   move 'Y' to failed-files-full-warned
+               end-if
+           end-if.
+
+           exit paragraph.
+
+       write-file-breakdown.
+           move spaces to detail-line
+           string 'file: ' delimited by size
+             current-file-name delimited by size
+             into detail-line.
+           write detail-line.
+           add 1 to detail-line-count.
+
+           perform varying j from 1 by 1 until j > file-res-size
+               move file-counts(j) to count-display
+               move spaces to detail-line
+               string '  ' delimited by size
+                 count-display delimited by size
+                 ' ' delimited by size
+                 function trim (file-words(j)) delimited by size
+                 into detail-line
+               write detail-line
+               add 1 to detail-line-count
+           end-perform.
+
            exit paragraph.
 
        process-line.
            move 1 to word-ptr.
 
-      * A line of 80 chars has at most 40 words
-           perform varying word-idx from 1 by 1 until word-idx > 40
+           perform varying word-idx from 1 by 1
+             until word-idx > line-words-max
                unstring text-file-line delimited by space
                  into word with pointer word-ptr
                if word not equal ' ' then
-                   perform add-word
+                   perform normalize-word
+                   if word not equal ' '
+                       perform is-stop-word
+                       if stop-word-found = 0
+                           move 1 to word-increment
+                           perform add-word
+                       end-if
+                   end-if
            end-perform.
 
+      * word-ptr only advances past the record length once the line
+      * is exhausted; if the cap was hit first there is unprocessed
+      * text left in the line.
+           if word-ptr <= 80
+               display 'wordcount: line-words-max (' line-words-max
+                 ') exceeded in ' current-file-name ' - line truncated'
+           end-if.
+
            exit paragraph.
 
-       add-word.
+       normalize-word.
+           if not casefold-flag-on
+               exit paragraph
+           end-if.
+
+           move function upper-case (word) to word.
+
+           move function length (function trim (word trailing))
+             to word-len.
+
+      * Strip trailing punctuation.
+           perform until word-len = 0
+               move 0 to is-punct
+               perform varying p from 1 by 1 until p > punct-chars-len
+                   if word(word-len:1) = punct-chars(p:1)
+                       move 1 to is-punct
+                   end-if
+               end-perform
+               if is-punct = 0
+                   exit perform
+               end-if
+               move space to word(word-len:1)
+               subtract 1 from word-len
+           end-perform.
+
+      * Strip leading punctuation.
+           perform until word-len = 0
+               move 0 to is-punct
+               perform varying p from 1 by 1 until p > punct-chars-len
+                   if word(1:1) = punct-chars(p:1)
+                       move 1 to is-punct
+                   end-if
+               end-perform
+               if is-punct = 0
+                   exit perform
+               end-if
+               move word(2:79) to word(1:79)
+               move space to word(80:1)
+               subtract 1 from word-len
+           end-perform.
+
+           exit paragraph.
+
+      * A simple positional checksum over the control-file options that
+      * change how words are counted/filtered, used to detect a
+      * checkpoint resumed against settings that moved underneath it.
+       compute-options-fingerprint.
+           move 0 to opt-fp-accum.
+           compute opt-fp-accum = opt-fp-accum
+             + function ord (casefold-flag).
+
+           move function length (function trim (
+             stop-word-file-name trailing)) to opt-fp-len.
+           perform varying opt-fp-idx from 1 by 1
+             until opt-fp-idx > opt-fp-len
+               compute opt-fp-accum = opt-fp-accum
+                 + function ord (stop-word-file-name(opt-fp-idx:1))
+                 * opt-fp-idx
+           end-perform.
+
            perform varying i from 1 by 1
-             until i > res-size or res-words(i) = word
+             until i > allowed-extensions-count
+               move function length (function trim (
+                 allowed-extensions(i) trailing)) to opt-fp-len
+               perform varying opt-fp-idx from 1 by 1
+                 until opt-fp-idx > opt-fp-len
+                   compute opt-fp-accum = opt-fp-accum
+                     + function ord (allowed-extensions(i)
+                       (opt-fp-idx:1)) * opt-fp-idx
+               end-perform
            end-perform.
 
-           if i > res-size then
+           move function mod (opt-fp-accum, 999999999)
+             to checkpoint-options-fingerprint.
+
+           exit paragraph.
+
+       compute-word-hash.
+           move function length (function trim (word trailing))
+             to hash-word-len
+           move 0 to hash-accum
+           perform varying hash-char-idx from 1 by 1
+             until hash-char-idx > hash-word-len
+               compute hash-accum =
+                 hash-accum + function ord (word(hash-char-idx:1))
+           end-perform.
+           move function mod (hash-accum, hash-buckets) to hash-value
+           add 1 to hash-value.
+
+           exit paragraph.
+
+       add-word.
+           perform compute-word-hash.
+
+           move hash-table(hash-value) to found-idx
+           perform until found-idx = 0 or res-words(found-idx) = word
+               move res-next(found-idx) to found-idx
+           end-perform.
+
+           if found-idx = 0
+               if res-size = res-words-max
+                   display 'wordcount: res-words table full at '
+                     res-words-max ' entries - aborting'
+                   stop run with error status 1
+               end-if
                add 1 to res-size
                move word to res-words(res-size)
-           end-if
-           add 1 to res-counts(i).
+               move word-increment to res-counts(res-size)
+               move hash-table(hash-value) to res-next(res-size)
+               move res-size to hash-table(hash-value)
+               move res-size to found-idx
+           else
+               add word-increment to res-counts(found-idx)
+           end-if.
+
+           perform add-file-word.
+
+           exit paragraph.
+
+      * A full file-words table only degrades this one file's
+      * breakdown (further distinct words in it go uncounted there);
+      * it does not abort the run, since res-words/add-word already
+      * holds this word's contribution to the aggregate reports.
+       add-file-word.
+           perform varying j from 1 by 1
+             until j > file-res-size or file-words(j) = word
+           end-perform.
+
+           if j > file-res-size then
+               if file-res-size = file-words-max
+                   if file-words-full-warned = 'N'
+                       display 'wordcount: file-words table full at '
+                         file-words-max ' entries in ' current-file-name
+                         ' - further distinct words in this file will '
+                         'not be counted'
+                       move 'Y' to file-words-full-warned
+                   end-if
+               else
+                   add 1 to file-res-size
+                   move word to file-words(file-res-size)
+               end-if
+           end-if.
+
+           if j <= file-res-size
+               add word-increment to file-counts(j)
+           end-if.
 
            exit paragraph.
